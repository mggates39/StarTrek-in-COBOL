@@ -19,8 +19,206 @@
        SOURCE-COMPUTER.  V-380.
        OBJECT-COMPUTER.  V-300.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CHECKPT-FILE ASSIGN TO "CHECKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPT-STATUS.
+           SELECT OPTIONAL MISNHST-FILE ASSIGN TO "MISNHST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MISNHST-STATUS.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "PARMIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-STATUS.
+           SELECT OPTIONAL CAREER-FILE ASSIGN TO "CARSTATS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CR-NAME-VAR
+               FILE STATUS IS CAREER-STATUS.
+           SELECT OPTIONAL PRTOUT-FILE ASSIGN TO "PRTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRTOUT-STATUS.
+           SELECT OPTIONAL EXCEPT-FILE ASSIGN TO "EXCPTNS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXCEPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPT-FILE.
+       01  CHECKPT-RECORD.
+           05  CK-NAME-VAR           PIC X(12).
+           05  CK-SKILL-LEV          PIC 9.
+           05  CK-S-DATE             PIC 9(4).
+           05  CK-DS-DATE            PIC 9(4).
+           05  CK-DS-MIN             PIC 99.
+           05  CK-DS-SEC             PIC 99.
+           05  CK-WS-DATE            PIC 9(4).
+           05  CK-FUEL-COUNT         PIC S9(5).
+           05  CK-SHIELD-CNT         PIC S9(4).
+           05  CK-DAMAGE-CNT         PIC 9(6).
+           05  CK-TORPS              PIC 9.
+           05  CK-K-OR               PIC 99.
+           05  CK-KLINGONS           PIC 99.
+           05  CK-ROMULONS           PIC 99.
+           05  CK-VAB1               PIC 9.
+           05  CK-VAB2               PIC 99.
+           05  CK-HQ1                PIC 9.
+           05  CK-HQ2                PIC 9.
+           05  CK-MRCTR              PIC 999.
+           05  CK-MKCTR              PIC 999.
+           05  CK-TIME-FLAG          PIC 9.
+           05  CK-TOO-LATE-FLAG      PIC 9.
+           05  CK-ATTACK-FLAG        PIC 9.
+           05  CK-MASTER-TBL         PIC X(15876).
+
+       FD  MISNHST-FILE.
+       01  MISNHST-RECORD.
+           05  MH-NAME-VAR           PIC X(12).
+           05  MH-SKILL-LEV          PIC 9.
+           05  MH-FINAL-S-DATE       PIC 9(4).
+           05  MH-ORIGINAL-DS-DATE   PIC 9(4).
+           05  MH-KLINGONS-BYE       PIC 99.
+           05  MH-DAMAGE-CNT         PIC 9(6).
+           05  MH-OUTCOME            PIC X(3).
+               88  MH-WON            VALUE "WON".
+               88  MH-COURT-MARTIAL  VALUE "CRT".
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AU-S-DATE             PIC 9(4).
+           05  FILLER                PIC X VALUE SPACE.
+           05  AU-Q1                 PIC 9.
+           05  FILLER                PIC X VALUE ",".
+           05  AU-Q2                 PIC 9.
+           05  FILLER                PIC X VALUE SPACE.
+           05  AU-COMMAND            PIC X(3).
+           05  FILLER                PIC X VALUE SPACE.
+           05  AU-ENTRY1             PIC 9.
+           05  FILLER                PIC X VALUE SPACE.
+           05  AU-ENTRY2             PIC 9.
+
+      **********************************************
+      * EXCEPT-RECORD CARRIES ONE OUT-OF-BALANCE    *
+      * FUEL/SHIELD/DAMAGE READING LOGGED BY 2020-  *
+      * RECONCILE AT THE END OF EVERY TURN, SO A    *
+      * DRIFTING TOTAL IS CAUGHT ON PAPER INSTEAD OF *
+      * DISCOVERED WHEN THE SHIP BEHAVES STRANGELY. *
+      **********************************************
+
+       FD  EXCEPT-FILE.
+       01  EXCEPT-RECORD.
+           05  EX-S-DATE             PIC 9(4).
+           05  FILLER                PIC X VALUE SPACE.
+           05  EX-NAME-VAR           PIC X(12).
+           05  FILLER                PIC X VALUE SPACE.
+           05  EX-FUEL-COUNT         PIC S9(5).
+           05  FILLER                PIC X VALUE SPACE.
+           05  EX-SHIELD-CNT         PIC S9(4).
+           05  FILLER                PIC X VALUE SPACE.
+           05  EX-DAMAGE-CNT         PIC 9(6).
+           05  FILLER                PIC X VALUE SPACE.
+           05  EX-REASON             PIC X(38).
+
+      **********************************************
+      * PARM-RECORD IS THE OPERATOR'S CONTROL CARD -*
+      * A SINGLE SYSIN-STYLE RECORD THAT LETS A     *
+      * TRAINING OPERATOR OVERRIDE VALUES 0100-     *
+      * HOUSEKEEPING WOULD OTHERWISE DERIVE FROM    *
+      * THE CLOCK OR COLLECT FROM A LIVE TERMINAL.  *
+      * ANY FIELD LEFT AT ITS DEFAULT (ZERO/SPACE)  *
+      * IS IGNORED, AND THE ORIGINAL BEHAVIOR        *
+      * APPLIES.                                    *
+      **********************************************
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-SEED             PIC 9(6).
+           05  PARM-RESTART          PIC X(3).
+           05  PARM-BATCH-FLAG       PIC X.
+           05  PARM-NAME             PIC X(12).
+           05  PARM-SKILL            PIC 9.
+           05  PARM-INST-REPLY       PIC X(3).
+           05  PARM-KLINGONS         PIC 99.
+           05  PARM-ROMULONS         PIC 99.
+           05  PARM-BASES            PIC 9.
+           05  PARM-STARDATES        PIC 99.
+       01  BATCH-CMD-RECORD.
+           05  BC-COMMAND            PIC X(3).
+           05  BC-ENTRY1             PIC 9.
+           05  BC-ENTRY2             PIC 9.
+
+      **********************************************
+      * PRTOUT-RECORD CARRIES THE MISSION BRIEFING  *
+      * AND OUTCOME NARRATIVE FOR AN UNATTENDED      *
+      * BATCH RUN, SO A DEMO OR REGRESSION MISSION   *
+      * RUN OVERNIGHT LEAVES A PRINTED RECORD BEHIND *
+      * INSTEAD OF SCROLLING OFF AN UNWATCHED        *
+      * TERMINAL.                                    *
+      **********************************************
+
+       FD  PRTOUT-FILE.
+       01  PRTOUT-RECORD             PIC X(120).
+
+      **********************************************
+      * CAREER-RECORD HOLDS ONE CAPTAIN'S LIFETIME  *
+      * RECORD, KEYED ON NAME, SO A LEADERBOARD OF  *
+      * OUR MOST DECORATED CAPTAINS CAN BE PRINTED  *
+      * INSTEAD OF EVERY CREW'S HISTORY EVAPORATING *
+      * AT STOP RUN.                                *
+      **********************************************
+
+       FD  CAREER-FILE.
+       01  CAREER-RECORD.
+           05  CR-NAME-VAR           PIC X(12).
+           05  CR-GAMES-PLAYED       PIC 9(5).
+           05  CR-GAMES-WON          PIC 9(5).
+           05  CR-GAMES-CRT          PIC 9(5).
+           05  CR-KLINGONS-TOTAL     PIC 9(7).
+           05  CR-BEST-S-DATE        PIC 9(4).
+
        WORKING-STORAGE SECTION.
+       01  MISNHST-STATUS            PIC XX VALUE SPACES.
+       01  AUDIT-STATUS              PIC XX VALUE SPACES.
+       01  PARM-STATUS               PIC XX VALUE SPACES.
+       01  CAREER-STATUS             PIC XX VALUE SPACES.
+       01  PRTOUT-STATUS             PIC XX VALUE SPACES.
+       01  EXCEPT-STATUS             PIC XX VALUE SPACES.
+       01  CAREER-FOUND-SW           PIC 9 VALUE 0.
+           88  CAREER-FOUND          VALUE 1.
+       01  OP-SEED                   PIC 9(6) VALUE 0.
+           88  SEED-SUPPLIED         VALUE 1 THRU 999999.
+       01  OP-RESTART-REPLY          PIC X(3) VALUE SPACES.
+       01  BATCH-MODE-SW             PIC X VALUE "N".
+           88  BATCH-MODE-RUN        VALUE "Y".
+       01  OP-NAME                   PIC X(12) VALUE SPACES.
+       01  OP-SKILL                  PIC 9 VALUE 0.
+       01  OP-INST-REPLY             PIC X(3) VALUE SPACES.
+       01  OP-KLINGONS               PIC 99 VALUE 0.
+           88  SCENARIO-SUPPLIED     VALUE 1 THRU 99.
+       01  OP-ROMULONS               PIC 99 VALUE 0.
+       01  OP-BASES                  PIC 9 VALUE 0.
+       01  OP-STARDATES              PIC 99 VALUE 0.
+       01  SD-WINDOW                 PIC 99 VALUE 16.
+       01  REPAIR-MINS                PIC 99 VALUE 0.
+       01  OLD-DAMAGE-CNT             PIC 9(6) VALUE 0.
+       01  SAVE-DS-DATE                PIC 9(4) VALUE 0.
+       01  REPAIR-DEDUCT               PIC 9(4) VALUE 0.
+       01  NARR-LINE                 PIC X(120) VALUE SPACES.
+       01  GC-Q1                     PIC 99.
+       01  GC-Q2                     PIC 99.
+       01  GC-ROW-BASE               PIC 999.
+       01  GC-COL-BASE               PIC 999.
+       01  GC-R-SUB                  PIC 99.
+       01  GC-C-SUB                  PIC 99.
+       01  GC-K                      PIC 99.
+       01  GC-R                      PIC 99.
+       01  GC-B                      PIC 99.
+       01  CHECKPT-STATUS            PIC XX VALUE SPACES.
+       01  RESTART-REPLY             PIC X(3) VALUE SPACES.
+           88  RESUME-MISSION        VALUE "RES".
        01  EOF-FLAG                  PIC X VALUE "N".
        01  STAR-TABLE.
            05  ROW      OCCURS 42 TIMES.
@@ -41,6 +239,7 @@
                88  DEF-C             VALUE "DEF".
                88  DOC-C             VALUE "DOC".
                88  COM-C             VALUE "COM".
+               88  CHECKPOINT-CMD    VALUE "SAV".
            05  ENTRY1                PIC 9.
            05  ENTRY2                PIC 9.
        01  MINI-TABLE.
@@ -136,6 +335,8 @@
            88  BYE-BYE               VALUE 1.
        01  INDICATE-Z                PIC 9.
            88  JUST-STARTING         VALUE 0.
+       01  INDICATE-W                PIC 9 VALUE 0.
+           88  CHECKPOINT-QUIT       VALUE 1.
        01  QUADRANT.
            05  FILLER                PIC X(9) VALUE "QUADRANT ".
            05  Q1                    PIC 9.
@@ -229,10 +430,129 @@
 
        0000-CONTROL SECTION.
        0000-PROGRAM-CONTROL.
+           PERFORM 0010-OPEN-LOGS THRU 0010-EXIT.
+           PERFORM 0050-READ-PARMS THRU 0050-EXIT.
            PERFORM 0100-HOUSEKEEPING THRU 0100-EXIT.
            PERFORM 1000-MAINLINE THRU 1000-EXIT.
            PERFORM 9000-END-OF-JOB THRU 9000-EXIT.
            STOP RUN.
+
+      **********************************************
+      * 0010-OPEN-LOGS OPENS THE AUDIT-TRAIL FILE   *
+      * FOR THE DURATION OF THE RUN, SO EVERY       *
+      * BRIDGE COMMAND CAN BE APPENDED TO IT AS IT  *
+      * IS PROCESSED IN 2000-PROCESS.               *
+      **********************************************
+
+       0010-OPEN-LOGS.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-STATUS = "35" OR AUDIT-STATUS = "05"
+               OPEN OUTPUT AUDIT-FILE.
+           OPEN EXTEND EXCEPT-FILE.
+           IF EXCEPT-STATUS = "35" OR EXCEPT-STATUS = "05"
+               OPEN OUTPUT EXCEPT-FILE.
+       0010-EXIT.  EXIT.
+
+      **********************************************
+      * 0050-READ-PARMS READS THE OPERATOR'S CON-   *
+      * TROL CARD, IF ONE IS PRESENT, SO TRAINING   *
+      * STAFF CAN OVERRIDE CLOCK-DERIVED AND OPERA- *
+      * TOR-ENTERED VALUES FOR A REPEATABLE RUN, AND *
+      * SO A CAPTAIN NAME, SKILL LEVEL, AND IN-      *
+      * STRUCTION-DISPLAY FLAG CAN BE FED IN FROM A  *
+      * SYSIN-STYLE RECORD WHEN NO OPERATOR IS AT    *
+      * THE TERMINAL TO ANSWER AN ACCEPT.  WHEN NO   *
+      * CARD IS SUPPLIED, EVERY FIELD KEEPS ITS      *
+      * DEFAULT AND THE ORIGINAL BEHAVIOR APPLIES    *
+      * UNCHANGED.  IF PRTOUT-FILE IS ALSO AVAILABLE *
+      * AND THE CARD SELECTS BATCH MODE, IT IS       *
+      * OPENED HERE SO 0015-NARRATE CAN ROUTE THE    *
+      * MISSION BRIEFING AND OUTCOME NARRATIVE TO IT *
+      * FOR AN UNATTENDED RUN.                       *
+      **********************************************
+
+       0050-READ-PARMS.
+           MOVE ZEROS TO PARM-SEED PARM-KLINGONS PARM-ROMULONS
+               PARM-BASES PARM-STARDATES.
+           MOVE SPACES TO PARM-RESTART PARM-BATCH-FLAG PARM-NAME
+               PARM-INST-REPLY.
+           MOVE ZERO TO PARM-SKILL.
+           OPEN INPUT PARM-FILE.
+           IF PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       MOVE ZEROS TO PARM-SEED PARM-KLINGONS
+                           PARM-ROMULONS PARM-BASES PARM-STARDATES
+                       MOVE SPACES TO PARM-RESTART PARM-BATCH-FLAG
+                           PARM-NAME PARM-INST-REPLY
+                       MOVE ZERO TO PARM-SKILL.
+           MOVE PARM-SEED TO OP-SEED.
+           MOVE PARM-RESTART TO OP-RESTART-REPLY.
+           MOVE PARM-NAME TO OP-NAME.
+           MOVE PARM-SKILL TO OP-SKILL.
+           MOVE PARM-INST-REPLY TO OP-INST-REPLY.
+           MOVE PARM-KLINGONS TO OP-KLINGONS.
+           MOVE PARM-ROMULONS TO OP-ROMULONS.
+           MOVE PARM-BASES TO OP-BASES.
+           MOVE PARM-STARDATES TO OP-STARDATES.
+      *    CLAMPED SO WS-MIN (0-59) PLUS THE WINDOW CAN NEVER
+      *    EXCEED DS-MIN'S PIC 99 WIDTH AND TRUNCATE SILENTLY.
+           IF OP-STARDATES > 40
+               MOVE 40 TO OP-STARDATES.
+           IF PARM-BATCH-FLAG = "Y" OR PARM-BATCH-FLAG = "y"
+               MOVE "Y" TO BATCH-MODE-SW
+               OPEN EXTEND PRTOUT-FILE
+               IF PRTOUT-STATUS = "35" OR PRTOUT-STATUS = "05"
+                   OPEN OUTPUT PRTOUT-FILE.
+      *    WHEN BATCH MODE IS SELECTED, PARM-FILE IS LEFT OPEN AND
+      *    POSITIONED AFTER THE STARTUP CARD SO 0055-READ-BATCH-CMD
+      *    CAN READ ONE BRIDGE-COMMAND CARD PER TURN FROM IT; IT IS
+      *    CLOSED IN 9010-CLOSE-LOGS INSTEAD.
+           IF PARM-STATUS = "00" AND NOT BATCH-MODE-RUN
+               CLOSE PARM-FILE.
+       0050-EXIT.  EXIT.
+
+      **********************************************
+      * 0055-READ-BATCH-CMD READS ONE BRIDGE-COMMAND *
+      * CARD FROM THE PARAMETER FILE FOR EACH TURN   *
+      * OF AN UNATTENDED BATCH RUN, IN PLACE OF      *
+      * 2000-PROCESS'S ACCEPT COMMANDS-X, SO A       *
+      * SCRIPTED DEMO OR REGRESSION MISSION CAN      *
+      * DRIVE THE WHOLE GAME WITHOUT A TERMINAL      *
+      * OPERATOR PRESENT.  RUNNING OUT OF COMMAND    *
+      * CARDS ENDS THE RUN THE SAME WAY A SAV        *
+      * CHECKPOINT DOES.                             *
+      **********************************************
+
+       0055-READ-BATCH-CMD.
+           READ PARM-FILE
+               AT END
+                   MOVE 1 TO INDICATE-W
+                   MOVE SPACES TO COMMAND
+                   MOVE 0 TO ENTRY1 ENTRY2
+               NOT AT END
+                   MOVE BC-COMMAND TO COMMAND
+                   MOVE BC-ENTRY1 TO ENTRY1
+                   MOVE BC-ENTRY2 TO ENTRY2.
+       0055-EXIT.  EXIT.
+
+      **********************************************
+      * 0015-NARRATE SENDS ONE LINE OF MISSION       *
+      * BRIEFING OR OUTCOME NARRATIVE EITHER TO THE  *
+      * OPERATOR'S TERMINAL (THE ORIGINAL BEHAVIOR)  *
+      * OR, WHEN RUNNING UNATTENDED UNDER A BATCH    *
+      * PARAMETER CARD, TO THE PRTOUT PRINT FILE, SO *
+      * A SCRIPTED DEMO OR REGRESSION RUN LEAVES A   *
+      * READABLE RECORD BEHIND INSTEAD OF SCROLLING  *
+      * OFF AN UNWATCHED TERMINAL.                   *
+      **********************************************
+
+       0015-NARRATE.
+           IF BATCH-MODE-RUN
+               WRITE PRTOUT-RECORD FROM NARR-LINE
+           ELSE
+               DISPLAY NARR-LINE.
+       0015-EXIT.  EXIT.
        
       ************************************************
       * 0100-HOUSEKEEPING INITIALIZES VARIABLES, AND *
@@ -244,9 +564,6 @@
 
        0100-HOUSEKEEPING-SECTION SECTION.
        0100-HOUSEKEEPING.
-           MOVE 0 TO SHIELD-CNT.
-           MOVE 0 TO DAMAGE-CNT.
-           MOVE 40000 TO FUEL-COUNT.
            MOVE 0 TO INDICATE-Z.
            MOVE 0 TO GENRTE-RESULT.
            MOVE SPACES TO MD-ROW.
@@ -255,24 +572,66 @@
            MOVE 0 TO INDICATE-Y.
            MOVE 0 TO ATTACK-FLAG.
            MOVE 0 TO TOO-LATE-FLAG.
-           DISPLAY " ".
-           DISPLAY " *STAR TREK* ".
-           DISPLAY " ".
-           DISPLAY "CONGRATULATIONS - YOU HAVE JUST BEEN APPOINTED ".
-           DISPLAY "CAPTAIN OF THE U.S.S. ENTERPRISE. ".
-           DISPLAY " ".
-           DISPLAY "PLEASE ENTER YOUR NAME, CAPTAIN ".
-           ACCEPT NAME-X.
-           DISPLAY "AND YOUR SKILL LEVEL (1-4)? ".
-           ACCEPT SKILL-LEV.
+           IF BATCH-MODE-RUN
+               MOVE OP-RESTART-REPLY TO RESTART-REPLY
+           ELSE
+               DISPLAY " ".
+               DISPLAY " *STAR TREK* ".
+               DISPLAY " ".
+               DISPLAY "ENTER 'RES' TO RESUME A SAVED MISSION, OR HIT RETU
+      -        "RN TO BEGIN A NEW MISSION: ".
+               ACCEPT RESTART-REPLY.
+           IF RESUME-MISSION
+               PERFORM 0150-RESTORE-MISSION THRU 0150-EXIT
+           ELSE
+               PERFORM 0120-NEW-MISSION THRU 0120-EXIT.
+           IF BATCH-MODE-RUN
+               MOVE OP-INST-REPLY TO INST-REPLY
+           ELSE
+               DISPLAY " ".
+               DISPLAY "DO YOU REQUIRE INSTRUCTIONS? ".
+               ACCEPT INST-REPLY.
+           IF YES-REPLY
+               PERFORM 0500-PRT-INST THRU 0500-EXIT
+               PERFORM 0550-ADD-INST THRU 0550-EXIT.
+       0100-EXIT.  EXIT.
+
+      **********************************************
+      * 0120-NEW-MISSION STARTS A BRAND NEW MISSION *
+      * FROM SCRATCH - COLLECTS THE CAPTAIN'S NAME  *
+      * AND SKILL, DERIVES THE ENEMY ORDER OF BAT-  *
+      * TLE, AND BUILDS A FRESH GALAXY.             *
+      **********************************************
+
+       0120-NEW-MISSION.
+           MOVE 0 TO SHIELD-CNT.
+           MOVE 0 TO DAMAGE-CNT.
+           MOVE 40000 TO FUEL-COUNT.
+           MOVE "CONGRATULATIONS - YOU HAVE JUST BEEN APPOINTED "
+               TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "CAPTAIN OF THE U.S.S. ENTERPRISE. " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           IF BATCH-MODE-RUN
+               MOVE OP-NAME TO NAME-X
+               MOVE OP-SKILL TO SKILL-LEV
+           ELSE
+               DISPLAY " ".
+               DISPLAY "PLEASE ENTER YOUR NAME, CAPTAIN ".
+               ACCEPT NAME-X.
+               DISPLAY "AND YOUR SKILL LEVEL (1-4)? ".
+               ACCEPT SKILL-LEV.
            IF SKILL-LEV NOT NUMERIC OR SKILL-LEV < 1 OR SKILL-LEV > 4
-               DISPLAY "INVALID SKILL LEVEL "
-               DISPLAY "ENTER YOUR SKILL LEVEL (1-4) "
-               ACCEPT SKILL-LEV
-               IF SKILL-LEV NOT NUMERIC OR SKILL-LEV < 1 
-                       OR SKILL-LEV > 4
+               IF BATCH-MODE-RUN
                    MOVE 1 TO SKILL-LEV
-                   DISPLAY "YOUR SKILL LEVEL MUST BE 1 ".
+               ELSE
+                   DISPLAY "INVALID SKILL LEVEL "
+                   DISPLAY "ENTER YOUR SKILL LEVEL (1-4) "
+                   ACCEPT SKILL-LEV
+                   IF SKILL-LEV NOT NUMERIC OR SKILL-LEV < 1
+                           OR SKILL-LEV > 4
+                       MOVE 1 TO SKILL-LEV
+                       DISPLAY "YOUR SKILL LEVEL MUST BE 1 ".
            MOVE 0 TO VAB5.
            MOVE 0 TO VAB6.
            INSPECT NAME-X TALLYING VAB6 FOR ALL "A".
@@ -283,78 +642,176 @@
            COMPUTE K-OR ROUNDED = (SKILL-LEV * 4) + VAB6 + 5.
            COMPUTE VAB1 = 9 - SKILL-LEV.
            COMPUTE VAB2 ROUNDED = (SKILL-LEV / 3) * K-OR.
+           IF SCENARIO-SUPPLIED
+               MOVE OP-KLINGONS TO K-OR
+               MOVE OP-ROMULONS TO VAB2
+               MOVE OP-BASES TO VAB1.
            MOVE K-OR TO KLINGONS.
            MOVE VAB1 TO VAE1.
            ACCEPT WS-TIME FROM TIME.
            MOVE WS-MIN OF WS-TIME TO DS-MIN.
            MOVE WS-SEC OF WS-TIME TO DS-SEC.
            MOVE DS-TABLE TO S-DATE.
-           ADD 16 TO DS-MIN.
+           IF OP-STARDATES > 0
+               MOVE OP-STARDATES TO SD-WINDOW
+           ELSE
+               MOVE 16 TO SD-WINDOW.
+           ADD SD-WINDOW TO DS-MIN.
            IF DS-MIN > 59
                MOVE 1 TO TIME-FLAG
            ELSE
                MOVE 0 TO TIME-FLAG.
            MOVE DS-TABLE TO DS-DATE.
-           DISPLAY " ".
-           DISPLAY " *MESSAGE FROM STAR FLEET COMMAND* ".
-           DISPLAY " ".
-           DISPLAY "ATTENTION - CAPTAIN " NAME-X.
-           DISPLAY "YOUR MISSION IS TO DESTROY THE ".
-           DISPLAY K-OR " KLINGON SHIPS THAT HAVE INVADED ".
-           DISPLAY "THE GALAXY TO ATTACK STAR FLEET HQ ".
-           DISPLAY "ON STAR DATE " DS-DATE 
-           " - GIVING YOU 16 STAR DATES.".
+           MOVE " *MESSAGE FROM STAR FLEET COMMAND* " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           STRING "ATTENTION - CAPTAIN " DELIMITED BY SIZE
+               NAME-X DELIMITED BY SIZE
+               INTO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "YOUR MISSION IS TO DESTROY THE " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           STRING K-OR DELIMITED BY SIZE
+               " KLINGON SHIPS THAT HAVE INVADED " DELIMITED BY SIZE
+               INTO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "THE GALAXY TO ATTACK STAR FLEET HQ " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           STRING "ON STAR DATE " DELIMITED BY SIZE
+               DS-DATE DELIMITED BY SIZE
+               " - GIVING YOU " DELIMITED BY SIZE
+               SD-WINDOW DELIMITED BY SIZE
+               " STAR DATES." DELIMITED BY SIZE
+               INTO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
            PERFORM 1200-INITIALIZE-GALAXY THRU 1200-EXIT.
-           DISPLAY " ".
-           DISPLAY "DO YOU REQUIRE INSTRUCTIONS? ".
-           ACCEPT INST-REPLY.
-           IF YES-REPLY
-               PERFORM 0500-PRT-INST THRU 0500-EXIT
-               PERFORM 0550-ADD-INST THRU 0550-EXIT.
-       0100-EXIT.  EXIT.
+       0120-EXIT.  EXIT.
+
+      **********************************************
+      * 0150-RESTORE-MISSION RELOADS THE GALAXY AND *
+      * SHIP STATUS FROM THE CHECKPOINT FILE LAST   *
+      * WRITTEN BY THE "SAV" COMMAND, IN PLACE OF   *
+      * BUILDING A NEW GALAXY, SO AN INTERRUPTED    *
+      * WATCH CAN PICK UP WHERE IT LEFT OFF.        *
+      **********************************************
+
+       0150-RESTORE-MISSION.
+           OPEN INPUT CHECKPT-FILE.
+           IF CHECKPT-STATUS NOT = "00"
+               MOVE "NO SAVED MISSION IS ON FILE - " TO NARR-LINE
+               PERFORM 0015-NARRATE THRU 0015-EXIT
+               MOVE "BEGINNING A NEW MISSION INSTEAD " TO NARR-LINE
+               PERFORM 0015-NARRATE THRU 0015-EXIT
+               PERFORM 0120-NEW-MISSION THRU 0120-EXIT
+               GO TO 0150-EXIT.
+           READ CHECKPT-FILE
+               AT END
+                   MOVE "SAVED MISSION FILE IS EMPTY - " TO NARR-LINE
+                   PERFORM 0015-NARRATE THRU 0015-EXIT
+                   MOVE "BEGINNING A NEW MISSION INSTEAD " TO NARR-LINE
+                   PERFORM 0015-NARRATE THRU 0015-EXIT
+                   CLOSE CHECKPT-FILE
+                   PERFORM 0120-NEW-MISSION THRU 0120-EXIT
+                   GO TO 0150-EXIT.
+           MOVE CK-NAME-VAR TO NAME-X.
+           MOVE CK-SKILL-LEV TO SKILL-LEV.
+           MOVE CK-S-DATE TO S-DATE.
+           MOVE CK-DS-DATE TO DS-DATE.
+           MOVE CK-DS-MIN TO DS-MIN.
+           MOVE CK-DS-SEC TO DS-SEC.
+           MOVE CK-WS-DATE TO WS-DATE.
+           MOVE CK-FUEL-COUNT TO FUEL-COUNT.
+           MOVE CK-SHIELD-CNT TO SHIELD-CNT.
+           MOVE CK-DAMAGE-CNT TO DAMAGE-CNT.
+           MOVE CK-TORPS TO TORPS.
+           MOVE CK-K-OR TO K-OR.
+           MOVE CK-KLINGONS TO KLINGONS.
+           MOVE CK-ROMULONS TO ROMULONS.
+           MOVE CK-VAB1 TO VAB1.
+           MOVE VAB1 TO VAE1.
+           MOVE CK-VAB2 TO VAB2.
+           MOVE CK-HQ1 TO HQ1.
+           MOVE CK-HQ2 TO HQ2.
+           MOVE CK-MRCTR TO MRCTR.
+           MOVE CK-MKCTR TO MKCTR.
+           MOVE CK-TIME-FLAG TO TIME-FLAG.
+           MOVE CK-TOO-LATE-FLAG TO TOO-LATE-FLAG.
+           MOVE CK-ATTACK-FLAG TO ATTACK-FLAG.
+           MOVE CK-MASTER-TBL TO MASTER-TBL.
+           CLOSE CHECKPT-FILE.
+           MOVE 1 TO INDICATE-Z.
+           MOVE "*MISSION CHECKPOINT RESTORED* " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           STRING "WELCOME BACK TO THE BRIDGE, CAPTAIN "
+               DELIMITED BY SIZE
+               NAME-X DELIMITED BY SIZE
+               INTO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+       0150-EXIT.  EXIT.
 
        0500-PRT-INST.
-           DISPLAY " ".
-           DISPLAY "YOU MAY USE THE FOLLOWING COMMANDS: ".
-           DISPLAY "       NAV  (TO NAVIGATE) ".
-           DISPLAY "       PHA  (TO FIRE PHASERS) ".
-           DISPLAY "       TOR  (TO FIRE TORPEDO) ".
-           DISPLAY "       DEF  (TO RAISE OR LOWER SHIELDS) ".
-           DISPLAY "       DOC  (TO DOCK AT A STAR BASE) ".
-           DISPLAY "       COM  (TO REQUEST INFO FROM THE LIBRARY COMPUT
-      -    "ER) ".
-           DISPLAY " ".
-           DISPLAY "COURSE PLOT: ".
-           DISPLAY "      ".
-           DISPLAY "    1 ".
-           DISPLAY "  8   2 ".
-           DISPLAY "7  -X-  3 ".
-           DISPLAY "  6   4 ".
-           DISPLAY "    5 ".
-           DISPLAY "      ".
+           MOVE "YOU MAY USE THE FOLLOWING COMMANDS: " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "       NAV  (TO NAVIGATE) " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "       PHA  (TO FIRE PHASERS) " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "       TOR  (TO FIRE TORPEDO) " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "       DEF  (TO RAISE OR LOWER SHIELDS) " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "       DOC  (TO DOCK AT A STAR BASE) " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "       COM  (TO REQUEST INFO FROM THE LIBRARY COMPUT
+      -    "ER) " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "       SAV  (TO SAVE A CHECKPOINT AND QUIT) " TO
+               NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "COURSE PLOT: " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "    1 " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "  8   2 " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "7  -X-  3 " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "  6   4 " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "    5 " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
        0500-EXIT.  EXIT.
 
        0550-ADD-INST.
-           DISPLAY "THERE ARE " VAE1 " STAR BASES LOCATED SOMEWHERE IN T
-      -    "HE GALAXY, ".
-           DISPLAY "WHICH IS MADE UP OF 81 QUADRANTS, 1,1 THRU 9,9. ".
-           DISPLAY "YOU MAY DOCK AT A STAR BASE TO REFUEL AND EFFECT REP
-      -    "AIRS ".
-           DISPLAY "WHEN THERE IS A BASE IN YOUR QUADRANT.  YOU ARE AUTH
--     -    "ORIZED ".
-           DISPLAY "TO DESTROY ROMULON VESSELS IF THEY INTERFERE WITH YO
--     -    "UR MISSION. ".
-           DISPLAY "      ".
-           DISPLAY "HIT RETURN ".
-           ACCEPT RETURN-X.
+           STRING "THERE ARE " DELIMITED BY SIZE
+               VAE1 DELIMITED BY SIZE
+               " STAR BASES LOCATED SOMEWHERE IN THE GALAXY, "
+                   DELIMITED BY SIZE
+               INTO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "WHICH IS MADE UP OF 81 QUADRANTS, 1,1 THRU 9,9. "
+               TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "YOU MAY DOCK AT A STAR BASE TO REFUEL AND EFFECT REP
+      -    "AIRS " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "WHEN THERE IS A BASE IN YOUR QUADRANT.  YOU ARE AUTH
+      -    "ORIZED" TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "TO DESTROY ROMULON VESSELS IF THEY INTERFERE WITH YOUR MI
+      -    "SSION. " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           IF NOT BATCH-MODE-RUN
+               DISPLAY "HIT RETURN "
+               ACCEPT RETURN-X.
        0550-EXIT.  EXIT.
       
        1000-MAINLINE.
            PERFORM 4000-DISPLAY-G THRU 4000-EXIT.
            MOVE 1 TO INDICATE-Z.
            PERFORM 2000-PROCESS THRU 2000-EXIT
-               UNTIL KLINGONS < 1 OR BYE-BYE.
-           PERFORM 8500-FINISH-GAME THRU 8500-EXIT.
+               UNTIL KLINGONS < 1 OR BYE-BYE OR CHECKPOINT-QUIT.
+           IF NOT CHECKPOINT-QUIT
+               PERFORM 8500-FINISH-GAME THRU 8500-EXIT.
        1000-EXIT.  EXIT.
       
        1100-CHK-GALAXY.
@@ -457,10 +914,13 @@
       
        1200-INITIALIZE-GALAXY.
            MOVE SPACES TO MASTER-TBL.
-           ACCEPT WS-TIME FROM TIME.
-           MOVE CORRESPONDING WS-TIME TO TIME-REV.
-           MOVE TIME-REV TO REV-STR.
-           COMPUTE SEED-X = (REV-STR / 1000000).
+           IF SEED-SUPPLIED
+               COMPUTE SEED-X = (OP-SEED / 1000000)
+           ELSE
+               ACCEPT WS-TIME FROM TIME
+               MOVE CORRESPONDING WS-TIME TO TIME-REV
+               MOVE TIME-REV TO REV-STR
+               COMPUTE SEED-X = (REV-STR / 1000000).
            MOVE 126 TO MAX-NO.
            PERFORM 1230-MOVE-STARS THRU 1230-EXIT
                VARYING STAR-CTR FROM 1 BY 1 UNTIL STAR-CTR > 275.
@@ -548,18 +1008,28 @@
            PERFORM 8400-GENERATE THRU 8400-EXIT.
            IF NO-WAY OR KLGNS > 1
                ADD 4 TO NX.
-           DISPLAY COM-REQ.
-           ACCEPT COMMANDS-X.
+           IF BATCH-MODE-RUN
+               PERFORM 0055-READ-BATCH-CMD THRU 0055-EXIT
+           ELSE
+               DISPLAY COM-REQ
+               ACCEPT COMMANDS-X.
+           IF CHECKPOINT-QUIT
+               PERFORM 2020-RECONCILE THRU 2020-EXIT
+               GO TO 2000-EXIT.
+           PERFORM 2010-LOG-COMMAND THRU 2010-EXIT.
            IF NAVIGATE OR NAV-C
-               IF ENTRY1 NOT NUMERIC OR ENTRY1 < 1 OR ENTRY1 > 8 
+               IF ENTRY1 NOT NUMERIC OR ENTRY1 < 1 OR ENTRY1 > 8
                        OR ENTRY2 NOT NUMERIC
-                   DISPLAY "WHAT COURSE (1 - 8.99)? "
-                   ACCEPT COURSE-X
-                   DISPLAY "WHAT WARP FACTOR (0 - 9.99)? "
-                   ACCEPT WARP-SPEED
-                   PERFORM 1700-CK-VAR-WARP THRU 1700-EXIT
-                   PERFORM 7100-NAV THRU 7100-EXIT
-                   PERFORM 4000-DISPLAY-G THRU 4000-EXIT
+                   IF BATCH-MODE-RUN
+                       DISPLAY "*INVALID NAV CARD SKIPPED* "
+                   ELSE
+                       DISPLAY "WHAT COURSE (1 - 8.99)? "
+                       ACCEPT COURSE-X
+                       DISPLAY "WHAT WARP FACTOR (0 - 9.99)? "
+                       ACCEPT WARP-SPEED
+                       PERFORM 1700-CK-VAR-WARP THRU 1700-EXIT
+                       PERFORM 7100-NAV THRU 7100-EXIT
+                       PERFORM 4000-DISPLAY-G THRU 4000-EXIT
                ELSE
                    MOVE ENTRY1 TO COURSE-A
                    MOVE ENTRY2 TO WARP-A
@@ -583,16 +1053,94 @@
                                IF LIB-COM OR COM-C
                                    PERFORM 3000-COM-FUN THRU 3000-EXIT
                                ELSE
-                                   DISPLAY "INVALID COMMAND - DO YOU WAN
-      -    "T A LIST OF COMMANDS? "
-                                   ACCEPT LST-REPLY
-                                   IF YES-LST
-                                       PERFORM 0500-PRT-INST 
-                                           THRU 0500-EXIT.
+                                   IF CHECKPOINT-CMD
+                                       PERFORM 7900-SAV-MISSION
+                                           THRU 7900-EXIT
+                                   ELSE
+                                       IF BATCH-MODE-RUN
+                                           DISPLAY "*INVALID COMMAND CA
+      -    "RD SKIPPED* "
+                                       ELSE
+                                           DISPLAY "INVALID COMMAND - D
+      -    "O YOU WANT A LIST OF COMMANDS? "
+                                           ACCEPT LST-REPLY
+                                           IF YES-LST
+                                               PERFORM 0500-PRT-INST
+                                                   THRU 0500-EXIT.
            PERFORM 1150-CK-TIME THRU 1150-EXIT.
            PERFORM 1100-CHK-GALAXY THRU 1100-EXIT.
+           PERFORM 2020-RECONCILE THRU 2020-EXIT.
        2000-EXIT.  EXIT.
-      
+
+      **********************************************
+      * 2010-LOG-COMMAND APPENDS ONE TRANSACTION-   *
+      * LOG RECORD FOR THE COMMAND JUST ACCEPTED,   *
+      * SO A LOST SHIP CAN BE RECONSTRUCTED FROM    *
+      * THE AUDIT TRAIL INSTEAD OF THE CAPTAIN'S    *
+      * WORD.                                       *
+      **********************************************
+
+       2010-LOG-COMMAND.
+           MOVE S-DATE TO AU-S-DATE.
+           MOVE Q1 TO AU-Q1.
+           MOVE Q2 TO AU-Q2.
+           MOVE COMMAND TO AU-COMMAND.
+           MOVE ENTRY1 TO AU-ENTRY1.
+           MOVE ENTRY2 TO AU-ENTRY2.
+           WRITE AUDIT-RECORD.
+       2010-EXIT.  EXIT.
+
+      **********************************************
+      * 2020-RECONCILE CHECKS, AT THE END OF EVERY  *
+      * TURN, FOR THE OUT-OF-RANGE FUEL/SHIELD/     *
+      * DAMAGE READINGS A BAD COMPUTE COULD LEAVE   *
+      * BEHIND WITHOUT ANYONE NOTICING: FUEL OR     *
+      * SHIELDS GONE NEGATIVE, FUEL ABOVE THE       *
+      * SHIP'S 40000-UNIT STARTING ALLOCATION, OR   *
+      * DAMAGE WELL PAST THE 6000-UNIT STRANDING    *
+      * POINT THAT 8300-CK-FUEL-DAMAGE SHOULD        *
+      * ALREADY HAVE ACTED ON.  ANY ANOMALY IS      *
+      * APPENDED TO THE EXCEPTIONS FILE RATHER THAN *
+      * LEFT FOR THE CAPTAIN TO DISCOVER THE HARD   *
+      * WAY.                                         *
+      **********************************************
+
+       2020-RECONCILE.
+           IF FUEL-COUNT < 0
+               MOVE S-DATE TO EX-S-DATE
+               MOVE NAME-X TO EX-NAME-VAR
+               MOVE FUEL-COUNT TO EX-FUEL-COUNT
+               MOVE SHIELD-CNT TO EX-SHIELD-CNT
+               MOVE DAMAGE-CNT TO EX-DAMAGE-CNT
+               MOVE "FUEL COUNT WENT NEGATIVE" TO EX-REASON
+               WRITE EXCEPT-RECORD.
+           IF SHIELD-CNT < 0
+               MOVE S-DATE TO EX-S-DATE
+               MOVE NAME-X TO EX-NAME-VAR
+               MOVE FUEL-COUNT TO EX-FUEL-COUNT
+               MOVE SHIELD-CNT TO EX-SHIELD-CNT
+               MOVE DAMAGE-CNT TO EX-DAMAGE-CNT
+               MOVE "SHIELD COUNT WENT NEGATIVE" TO EX-REASON
+               WRITE EXCEPT-RECORD.
+           IF FUEL-COUNT > 40000
+               MOVE S-DATE TO EX-S-DATE
+               MOVE NAME-X TO EX-NAME-VAR
+               MOVE FUEL-COUNT TO EX-FUEL-COUNT
+               MOVE SHIELD-CNT TO EX-SHIELD-CNT
+               MOVE DAMAGE-CNT TO EX-DAMAGE-CNT
+               MOVE "FUEL EXCEEDS MAXIMUM ALLOCATION" TO EX-REASON
+               WRITE EXCEPT-RECORD.
+           IF DAMAGE-CNT > 12000
+               MOVE S-DATE TO EX-S-DATE
+               MOVE NAME-X TO EX-NAME-VAR
+               MOVE FUEL-COUNT TO EX-FUEL-COUNT
+               MOVE SHIELD-CNT TO EX-SHIELD-CNT
+               MOVE DAMAGE-CNT TO EX-DAMAGE-CNT
+               MOVE "DAMAGE FAR BEYOND STRANDING THRESHOLD"
+                   TO EX-REASON
+               WRITE EXCEPT-RECORD.
+       2020-EXIT.  EXIT.
+
       ***************************************
       * 3000-COM-FUN SIMULATES THE OPERA-   *
       * TION OF AN ON-BOARD LIBRARY COMPU-  *
@@ -602,32 +1150,39 @@
        
        3000-COM-FUN.
            DISPLAY "      ".
-           IF ENTRY1 NOT NUMERIC OR ENTRY1 < 1 OR ENTRY1 > 6
-               DISPLAY "*COMPUTER ACTIVE AND AWAITING COMMAND* "
-               ACCEPT COMP-COM
+           IF ENTRY1 NOT NUMERIC OR ENTRY1 < 1 OR ENTRY1 > 7
+               IF BATCH-MODE-RUN
+                   MOVE 0 TO COMP-COM
+               ELSE
+                   DISPLAY "*COMPUTER ACTIVE AND AWAITING COMMAND* "
+                   ACCEPT COMP-COM
            ELSE
                MOVE ENTRY1 TO COMP-COM.
-           IF COMP-COM NOT NUMERIC OR COMP-COM < 1 OR COMP-COM > 6
+           IF COMP-COM NOT NUMERIC OR COMP-COM < 1 OR COMP-COM > 7
                DISPLAY "INVALID COMPUTER COMMAND "
-               DISPLAY "DO YOU WANT A LIST  OF COMPUTER COMMANDS? "
-      
-               ACCEPT LST-REPLY
-               IF YES-LST
-                   DISPLAY "FUNCTIONS AVAILABLE FROM THE LIBRARY COMPUTE
--     -    "R: "
-                   DISPLAY "     1  TO REQUEST SHIP STATUS "
-                   DISPLAY "     2  TO REQUEST SHORT RANGE SCAN OF QUADR
--     -    "ANT "
-                   DISPLAY "     3  TO REQUEST LONG RANGE SCAN "
-                   DISPLAY "     4  TO REQUEST TALLY OF KLINGONS "
-                   DISPLAY "     5  TO REQUEST INTELLIGENCE REPORT "
-                   DISPLAY "     6  TO TERMINATE PROGRAM EXECUTION "
-                   DISPLAY "      "
-                   DISPLAY "*COMPUTER ACTIVE AND AWAITING COMMAND* "
-                   ACCEPT COMP-COM
+               IF BATCH-MODE-RUN
+                   DISPLAY "*COMPUTER COMMAND CARD SKIPPED* "
                ELSE
-                   DISPLAY "COMPUTER COMMAND?"
-                   ACCEPT COMP-COM.
+                   DISPLAY "DO YOU WANT A LIST  OF COMPUTER COMMANDS? "
+
+                   ACCEPT LST-REPLY
+                   IF YES-LST
+                       DISPLAY "FUNCTIONS AVAILABLE FROM THE LIBRARY COM
+-     -    "PUTER: "
+                       DISPLAY "     1  TO REQUEST SHIP STATUS "
+                       DISPLAY "     2  TO REQUEST SHORT RANGE SCAN OF Q
+-     -    "UADRANT "
+                       DISPLAY "     3  TO REQUEST LONG RANGE SCAN "
+                       DISPLAY "     4  TO REQUEST TALLY OF KLINGONS "
+                       DISPLAY "     5  TO REQUEST INTELLIGENCE REPORT "
+                       DISPLAY "     6  TO TERMINATE PROGRAM EXECUTION "
+                       DISPLAY "     7  TO REQUEST A FULL GALAXY CHART "
+                       DISPLAY "      "
+                       DISPLAY "*COMPUTER ACTIVE AND AWAITING COMMAND* "
+                       ACCEPT COMP-COM
+                   ELSE
+                       DISPLAY "COMPUTER COMMAND?"
+                       ACCEPT COMP-COM.
            GO TO
                3010-COM
                3020-COM
@@ -635,6 +1190,7 @@
                3040-COM
                3050-COM
                3060-COM
+               3070-COM
                    DEPENDING ON COMP-COM.
            DISPLAY " INVALID COMPUTER COMMAND ".
            GO TO 3000-EXIT.
@@ -672,7 +1228,11 @@
            DISPLAY "      ".
            PERFORM 8200-CK-DONE THRU 8200-EXIT.
            GO TO 3000-EXIT.
-      
+
+       3070-COM.
+           PERFORM 7950-GALAXY-CHART THRU 7950-EXIT.
+           GO TO 3000-EXIT.
+
        3000-EXIT.  EXIT.
       
       *******************************************
@@ -793,6 +1353,7 @@
                DISPLAY "WARP DRIVE SHUT DOWN - "
                DISPLAY "UNAUTHORIZED ATTEMPT TO LEAVE GALAXY "
                PERFORM 8100-DMG-COM THRU 8100-EXIT
+               PERFORM 2020-RECONCILE THRU 2020-EXIT
                GO TO 2000-EXIT
            ELSE
                MOVE " " TO MACOL (MRCTR , MKCTR)
@@ -1304,12 +1865,9 @@
                        DISPLAY "STAR BASE REPORTS ALL BAYS IN USE "
                        PERFORM 8100-DMG-COM THRU 8100-EXIT
                    ELSE
-                       MOVE 5 TO TORPS
-                       MOVE 25000 TO FUEL-COUNT
-                       MOVE 0 TO DAMAGE-CNT
-                       MOVE 0 TO SHIELD-CNT
                        DISPLAY "SHIELDS DROPPED TO DOCK AT STAR BASE "
                        DISPLAY "*DOCK SUCCESSFUL* "
+                       PERFORM 7610-REPAIR-WORK-ORDER THRU 7610-EXIT
                ELSE
                    DISPLAY "THE NEAREST STAR BASE IS " DIST-B " PARSECS"
                    DISPLAY "YOU MUST MANEUVER TO WITHIN 6 PARSECS TO DOC
@@ -1320,7 +1878,52 @@
            PERFORM 8300-CK-FUEL-DAMAGE THRU 8300-EXIT.
            PERFORM 8200-CK-DONE THRU 8200-EXIT.
        7600-EXIT.  EXIT.
-      
+
+      **********************************************
+      * 7610-REPAIR-WORK-ORDER REPLACES THE OLD     *
+      * INSTANT FULL REPAIR WITH A TIME-PHASED WORK *
+      * ORDER - THE STAR BASE CREW NEEDS STARDATES,  *
+      * NOT JUST A DOCKING BAY, TO UNDO DAMAGE, AND  *
+      * THE TIME SPENT COMES OUT OF THE SAME         *
+      * DEADLINE CLOCK THE MISSION BRIEFING SET UP   *
+      * IN 0120-NEW-MISSION.  WHAT GETS RESTORED IS  *
+      * ITEMIZED FOR THE CAPTAIN'S LOG.              *
+      **********************************************
+
+       7610-REPAIR-WORK-ORDER.
+           MOVE DAMAGE-CNT TO OLD-DAMAGE-CNT.
+           COMPUTE REPAIR-MINS ROUNDED = (DAMAGE-CNT / 100) + 1.
+           IF REPAIR-MINS > 9
+               MOVE 9 TO REPAIR-MINS.
+           COMPUTE REPAIR-DEDUCT = REPAIR-MINS * 100.
+           IF REPAIR-DEDUCT > DS-DATE
+               MOVE 0 TO DS-DATE
+           ELSE
+               SUBTRACT REPAIR-DEDUCT FROM DS-DATE.
+           MOVE 5 TO TORPS.
+           MOVE 25000 TO FUEL-COUNT.
+           MOVE 0 TO DAMAGE-CNT.
+           MOVE 0 TO SHIELD-CNT.
+           MOVE "*REPAIR WORK ORDER COMPLETE* " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           STRING REPAIR-MINS DELIMITED BY SIZE
+               " STARDATES EXPENDED ON REPAIRS AND RESUPPLY"
+                   DELIMITED BY SIZE
+               INTO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           STRING "  - HULL DAMAGE REPAIRED (WAS " DELIMITED BY SIZE
+               OLD-DAMAGE-CNT DELIMITED BY SIZE
+               ") " DELIMITED BY SIZE
+               INTO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "  - FUEL REPLENISHED TO 25000 " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "  - TORPEDOES REARMED TO 5 " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "  - SHIELDS LOWERED TO STANDBY " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+       7610-EXIT.  EXIT.
+
        7650-TRANS-STAR.
            IF Q1 = 1
                MOVE 2 TO Q9
@@ -1450,7 +2053,97 @@
                ADD 1 TO DX
                MOVE 1 TO CX.
        7850-EXIT.  EXIT.
-      
+
+      **********************************************
+      * 7900-SAV-MISSION WRITES THE CURRENT GALAXY  *
+      * AND SHIP STATUS TO THE CHECKPOINT FILE SO   *
+      * THE MISSION CAN BE RESUMED LATER WITH THE   *
+      * "RES" START-UP OPTION IN 0100-HOUSEKEEPING. *
+      **********************************************
+
+       7900-SAV-MISSION.
+           MOVE NAME-X TO CK-NAME-VAR.
+           MOVE SKILL-LEV TO CK-SKILL-LEV.
+           MOVE S-DATE TO CK-S-DATE.
+           MOVE DS-DATE TO CK-DS-DATE.
+           MOVE DS-MIN TO CK-DS-MIN.
+           MOVE DS-SEC TO CK-DS-SEC.
+           MOVE WS-DATE TO CK-WS-DATE.
+           MOVE FUEL-COUNT TO CK-FUEL-COUNT.
+           MOVE SHIELD-CNT TO CK-SHIELD-CNT.
+           MOVE DAMAGE-CNT TO CK-DAMAGE-CNT.
+           MOVE TORPS TO CK-TORPS.
+           MOVE K-OR TO CK-K-OR.
+           MOVE KLINGONS TO CK-KLINGONS.
+           MOVE ROMULONS TO CK-ROMULONS.
+           MOVE VAB1 TO CK-VAB1.
+           MOVE VAB2 TO CK-VAB2.
+           MOVE HQ1 TO CK-HQ1.
+           MOVE HQ2 TO CK-HQ2.
+           MOVE MRCTR TO CK-MRCTR.
+           MOVE MKCTR TO CK-MKCTR.
+           MOVE TIME-FLAG TO CK-TIME-FLAG.
+           MOVE TOO-LATE-FLAG TO CK-TOO-LATE-FLAG.
+           MOVE ATTACK-FLAG TO CK-ATTACK-FLAG.
+           MOVE MASTER-TBL TO CK-MASTER-TBL.
+           OPEN OUTPUT CHECKPT-FILE.
+           WRITE CHECKPT-RECORD.
+           CLOSE CHECKPT-FILE.
+           DISPLAY " ".
+           DISPLAY "*MISSION CHECKPOINT SAVED* ".
+           DISPLAY "STAR DATE " S-DATE " RECORDED TO FILE ".
+           MOVE 1 TO INDICATE-W.
+       7900-EXIT.  EXIT.
+
+      **********************************************
+      * 7950-GALAXY-CHART WALKS THE ENTIRE MASTER-  *
+      * TBL AND PRINTS A FULL 9X9 QUADRANT-BY-QUAD- *
+      * RANT SUMMARY OF KLINGON, ROMULON, AND BASE  *
+      * COUNTS, INDEPENDENT OF WHERE THE ENTERPRISE *
+      * HAPPENS TO BE, FOR STAR FLEET HQ PLANNING.  *
+      **********************************************
+
+       7950-GALAXY-CHART.
+           DISPLAY "      ".
+           DISPLAY "*FULL GALACTIC SURVEY* ".
+           DISPLAY "FORMAT - QUADRANT: KLINGONS, ROMULONS, BASES ".
+           DISPLAY "      ".
+           PERFORM 7955-CHART-ROW THRU 7955-EXIT
+               VARYING GC-Q2 FROM 1 BY 1 UNTIL GC-Q2 > 9.
+           PERFORM 8100-DMG-COM THRU 8100-EXIT.
+           PERFORM 8300-CK-FUEL-DAMAGE THRU 8300-EXIT.
+           PERFORM 8200-CK-DONE THRU 8200-EXIT.
+       7950-EXIT.  EXIT.
+
+       7955-CHART-ROW.
+           PERFORM 7960-CHART-QUAD THRU 7960-EXIT
+               VARYING GC-Q1 FROM 1 BY 1 UNTIL GC-Q1 > 9.
+       7955-EXIT.  EXIT.
+
+       7960-CHART-QUAD.
+           MOVE 0 TO GC-K.
+           MOVE 0 TO GC-R.
+           MOVE 0 TO GC-B.
+           COMPUTE GC-ROW-BASE = (GC-Q2 - 1) * 14.
+           COMPUTE GC-COL-BASE = (GC-Q1 - 1) * 14.
+           PERFORM 7965-CHART-CELL THRU 7965-EXIT
+               VARYING GC-R-SUB FROM 1 BY 1 UNTIL GC-R-SUB > 14
+                   AFTER GC-C-SUB FROM 1 BY 1 UNTIL GC-C-SUB > 14.
+           DISPLAY "QUADRANT " GC-Q1 "," GC-Q2 ": " GC-K "," GC-R ","
+               GC-B.
+       7960-EXIT.  EXIT.
+
+       7965-CHART-CELL.
+           COMPUTE A = GC-ROW-BASE + GC-R-SUB.
+           COMPUTE B = GC-COL-BASE + GC-C-SUB.
+           IF MACOL (A , B) = "K"
+               ADD 1 TO GC-K.
+           IF MACOL (A , B) = "R"
+               ADD 1 TO GC-R.
+           IF MACOL (A , B) = "B"
+               ADD 1 TO GC-B.
+       7965-EXIT.  EXIT.
+
        8000-BOMB.
            IF MACOL (MRCTR , MKCTR) = "K"
                DISPLAY "*ENTERPRISE DESTROYED IN COLLISION WITH KLINGON*
@@ -1512,6 +2205,7 @@
       
        8200-CK-DONE.
            IF BYE-BYE
+               PERFORM 2020-RECONCILE THRU 2020-EXIT
                GO TO 2000-EXIT.
        8200-EXIT.  EXIT.
       
@@ -1548,6 +2242,7 @@
            IF FUEL-COUNT NOT > 180
                DISPLAY "*INSUFFICIENT FUEL TO CONTINUE*"
                PERFORM 8350-CK-SHIFT THRU 8350-EXIT
+               PERFORM 2020-RECONCILE THRU 2020-EXIT
                GO TO 2000-EXIT.
        8340-EXIT.  EXIT.
       
@@ -1575,25 +2270,136 @@
        8400-EXIT.  EXIT.
       
        8500-FINISH-GAME.
-           DISPLAY "      ".
+           MOVE DS-DATE TO SAVE-DS-DATE.
+           MOVE "      " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
            IF BYE-BYE
                IF S-DATE > DS-DATE
                    MOVE KLINGONS TO VAE1
                    MOVE WS-DATE TO DS-DATE
-                   DISPLAY "IT IS NOW STAR DATE " S-DATE
-                   DISPLAY "STAR DATE " DS-DATE " STAR FLEET HQ"
-                   DISPLAY "WAS DESTROYED BY " VAE1 " KLINGON VESSELS"
-                   DISPLAY NAME-X " COURT MARTIALED"
+                   STRING "IT IS NOW STAR DATE " DELIMITED BY SIZE
+                       S-DATE DELIMITED BY SIZE
+                       INTO NARR-LINE
+                   PERFORM 0015-NARRATE THRU 0015-EXIT
+                   STRING "STAR DATE " DELIMITED BY SIZE
+                       DS-DATE DELIMITED BY SIZE
+                       " STAR FLEET HQ" DELIMITED BY SIZE
+                       INTO NARR-LINE
+                   PERFORM 0015-NARRATE THRU 0015-EXIT
+                   STRING "WAS DESTROYED BY " DELIMITED BY SIZE
+                       VAE1 DELIMITED BY SIZE
+                       " KLINGON VESSELS" DELIMITED BY SIZE
+                       INTO NARR-LINE
+                   PERFORM 0015-NARRATE THRU 0015-EXIT
+                   STRING NAME-X DELIMITED BY SIZE
+                       " COURT MARTIALED" DELIMITED BY SIZE
+                       INTO NARR-LINE
+                   PERFORM 0015-NARRATE THRU 0015-EXIT
                ELSE
-                   DISPLAY NAME-X " COURT MARTIALED"
+                   STRING NAME-X DELIMITED BY SIZE
+                       " COURT MARTIALED" DELIMITED BY SIZE
+                       INTO NARR-LINE
+                   PERFORM 0015-NARRATE THRU 0015-EXIT
            ELSE
-               DISPLAY "CONGRATULATIONS ON A JOB WELL DONE. "
-               DISPLAY "THE FEDERATION IS PROUD OF YOU, " NAME-X.
-           DISPLAY "      ".
+               MOVE "CONGRATULATIONS ON A JOB WELL DONE. " TO NARR-LINE
+               PERFORM 0015-NARRATE THRU 0015-EXIT
+               STRING "THE FEDERATION IS PROUD OF YOU, "
+                   DELIMITED BY SIZE
+                   NAME-X DELIMITED BY SIZE
+                   INTO NARR-LINE
+               PERFORM 0015-NARRATE THRU 0015-EXIT.
+           MOVE "      " TO NARR-LINE.
+           PERFORM 0015-NARRATE THRU 0015-EXIT.
+           PERFORM 8520-LOG-MISSION THRU 8520-EXIT.
+           PERFORM 8540-UPDATE-CAREER THRU 8540-EXIT.
        8500-EXIT.  EXIT.
+
+      **********************************************
+      * 8520-LOG-MISSION APPENDS ONE PERMANENT REC- *
+      * ORD OF THIS MISSION'S OUTCOME TO THE MIS-   *
+      * SION-HISTORY FILE SO OPS CAN REVIEW HOW     *
+      * CREWS HAVE BEEN DOING OVER TIME.            *
+      **********************************************
+
+       8520-LOG-MISSION.
+           COMPUTE BYE-K = K-OR - KLINGONS.
+           MOVE NAME-X TO MH-NAME-VAR.
+           MOVE SKILL-LEV TO MH-SKILL-LEV.
+           MOVE S-DATE TO MH-FINAL-S-DATE.
+           MOVE SAVE-DS-DATE TO MH-ORIGINAL-DS-DATE.
+           MOVE BYE-K TO MH-KLINGONS-BYE.
+           MOVE DAMAGE-CNT TO MH-DAMAGE-CNT.
+           IF BYE-BYE
+               MOVE "CRT" TO MH-OUTCOME
+           ELSE
+               MOVE "WON" TO MH-OUTCOME.
+           OPEN EXTEND MISNHST-FILE.
+           IF MISNHST-STATUS = "35" OR MISNHST-STATUS = "05"
+               OPEN OUTPUT MISNHST-FILE.
+           WRITE MISNHST-RECORD.
+           CLOSE MISNHST-FILE.
+       8520-EXIT.  EXIT.
+
+      **********************************************
+      * 8540-UPDATE-CAREER MAINTAINS THE CAPTAIN'S  *
+      * LIFETIME RECORD IN THE CAREER-STATISTICS    *
+      * FILE, KEYED ON NAME, SO A LEADERBOARD OF    *
+      * OUR MOST DECORATED CAPTAINS CAN BE PRINTED. *
+      **********************************************
+
+       8540-UPDATE-CAREER.
+           COMPUTE BYE-K = K-OR - KLINGONS.
+           MOVE NAME-X TO CR-NAME-VAR.
+           MOVE 0 TO CAREER-FOUND-SW.
+           OPEN I-O CAREER-FILE.
+           IF CAREER-STATUS = "35"
+               OPEN OUTPUT CAREER-FILE
+               CLOSE CAREER-FILE
+               OPEN I-O CAREER-FILE.
+           READ CAREER-FILE
+               INVALID KEY
+                   MOVE 0 TO CR-GAMES-PLAYED
+                   MOVE 0 TO CR-GAMES-WON
+                   MOVE 0 TO CR-GAMES-CRT
+                   MOVE 0 TO CR-KLINGONS-TOTAL
+                   MOVE 0 TO CR-BEST-S-DATE
+               NOT INVALID KEY
+                   MOVE 1 TO CAREER-FOUND-SW.
+           ADD 1 TO CR-GAMES-PLAYED.
+           IF BYE-BYE
+               ADD 1 TO CR-GAMES-CRT
+           ELSE
+               ADD 1 TO CR-GAMES-WON.
+           ADD BYE-K TO CR-KLINGONS-TOTAL.
+           IF NOT BYE-BYE AND (CR-BEST-S-DATE = 0
+                   OR S-DATE < CR-BEST-S-DATE)
+               MOVE S-DATE TO CR-BEST-S-DATE.
+           IF CAREER-FOUND
+               REWRITE CAREER-RECORD
+           ELSE
+               WRITE CAREER-RECORD.
+           CLOSE CAREER-FILE.
+       8540-EXIT.  EXIT.
       
        9000-END-OF-JOB-SECTION SECTION.
        9000-END-OF-JOB.
            DISPLAY "      ".
+           PERFORM 9010-CLOSE-LOGS THRU 9010-EXIT.
        9000-EXIT.  EXIT.
+
+      **********************************************
+      * 9010-CLOSE-LOGS CLOSES THE AUDIT-TRAIL FILE *
+      * OPENED IN 0010-OPEN-LOGS, AND THE PRINT FILE *
+      * AND PARAMETER FILE THAT 0050-READ-PARMS      *
+      * LEAVES OPEN ACROSS THE WHOLE RUN WHEN BATCH  *
+      * MODE WAS SELECTED.                           *
+      **********************************************
+
+       9010-CLOSE-LOGS.
+           CLOSE AUDIT-FILE.
+           CLOSE EXCEPT-FILE.
+           IF BATCH-MODE-RUN
+               CLOSE PRTOUT-FILE
+               CLOSE PARM-FILE.
+       9010-EXIT.  EXIT.
       
\ No newline at end of file
